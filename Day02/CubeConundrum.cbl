@@ -1,230 +1,679 @@
       * Advent of Code 2023, day 02 - Cube Conundrum
       * GNU COBOL
+      *
+      * Change history:
+      *   - Table sized off the actual input rather than a fixed 100
+      *     rows, with a checked upper bound instead of a silent
+      *     subscript overrun.
+      *   - Rounds per game are no longer capped at 6.
+      *   - Cube limits (red/green/blue) are loaded from a parameter
+      *     file instead of being literals in IS-GAME-VALID.
+      *   - Added a persisted detail report, a reject list for lines
+      *     that fail to parse, a cube-restocking summary and an
+      *     invalid-games listing.
+      *   - Input file name, report/reject/limits/checkpoint/control
+      *     file names are all run-time parameters (environment
+      *     variables), not hardcoded literals.
+      *   - Added checkpoint/restart around the main READ loop.
+      *   - Added reconciliation of WS-TOTAL1/WS-TOTAL2 against an
+      *     external control-total file.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AOCDAY02.
 
        ENVIRONMENT DIVISION.
-      * Specify puzzle input to read. 
+      * Specify puzzle input and supporting files to read/write. Each
+      * ASSIGN names a WORKING-STORAGE field so the actual file name
+      * can be supplied at run time - see INITIALISE.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'Day02Input.txt'
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVALID-FILE ASSIGN TO DYNAMIC WS-INVALID-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LIMITS-FILE ASSIGN TO DYNAMIC WS-LIMITS-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LIMITS-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+           WS-CHECKPOINT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO DYNAMIC WS-CONTROL-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CTL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-      * Specification to just parse raw sequential data. 
+      * Specification to just parse raw sequential data.
        FD INPUT-FILE.
-       01 INPUT-LINE PIC X(200).
-       
+       01 INPUT-LINE PIC X(2000).
+
+      * Per-game detail report, finishing with grand totals, the
+      * cube-restocking summary and the invalid games listing.
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(132).
+
+      * Any input line that did not parse cleanly, with a reason.
+       FD REJECT-FILE.
+       01 REJECT-LINE PIC X(2050).
+
+      * Listing of games that failed validation, with the colour and
+      * round number that tripped the limit.
+       FD INVALID-FILE.
+       01 INVALID-LINE PIC X(80).
+
+      * Cube limits parameter file - one fixed-width record.
+       FD LIMITS-FILE.
+       01 LIMITS-RECORD.
+           05 LIM-RED PIC 9(2).
+           05 LIM-GREEN PIC 9(2).
+           05 LIM-BLUE PIC 9(2).
+
+      * Checkpoint file - a header record keyed by input file name
+      * plus the count of input lines already processed, followed by
+      * one detail record per game parsed so far, so a restarted run
+      * can rebuild WS-GAMES instead of just skipping ahead blind.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-HEADER-RECORD.
+           05 CKPT-REC-TYPE PIC X(01).
+           05 CKPT-KEY PIC X(100).
+           05 CKPT-LINES-READ PIC 9(8).
+           05 CKPT-GAME-COUNT PIC 9(4).
+           05 CKPT-REJECT-COUNT PIC 9(6).
+       01 CHECKPOINT-GAME-RECORD.
+           05 CKPT-GAME-REC-TYPE PIC X(01).
+           05 CKPT-GAME-ID PIC 9(4).
+           05 CKPT-ROUND-COUNT PIC 9(2).
+           05 CKPT-ROUNDS OCCURS 50 TIMES.
+               07 CKPT-RED PIC 9(2).
+               07 CKPT-GREEN PIC 9(2).
+               07 CKPT-BLUE PIC 9(2).
+
+      * External control totals, keyed by input file name, used to
+      * reconcile WS-TOTAL1/WS-TOTAL2 at the end of the run.
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CTL-KEY PIC X(100).
+           05 CTL-TOTAL1 PIC 9(8).
+           05 CTL-TOTAL2 PIC 9(8).
+
        WORKING-STORAGE SECTION.
-       01 WS-INPUT-LINE PIC X(200).
+       01 WS-INPUT-LINE PIC X(2000).
        01 WS-EOF PIC A(1).
 
-      * Parsing specific workspace storage.      
+      * Run-time file names - defaulted here, overridden in
+      * INITIALISE from the environment so the same executable can be
+      * pointed at any input, output or parameter file.
+       01 WS-INPUT-FILE-NAME PIC X(100)
+           VALUE 'Day02Input.txt'.
+       01 WS-REPORT-FILE-NAME PIC X(100)
+           VALUE 'Day02Report.txt'.
+       01 WS-REJECT-FILE-NAME PIC X(100)
+           VALUE 'Day02Reject.txt'.
+       01 WS-INVALID-FILE-NAME PIC X(100)
+           VALUE 'Day02InvalidGames.txt'.
+       01 WS-LIMITS-FILE-NAME PIC X(100)
+           VALUE 'Day02Limits.txt'.
+       01 WS-CHECKPOINT-FILE-NAME PIC X(100)
+           VALUE 'Day02Checkpoint.txt'.
+       01 WS-CONTROL-FILE-NAME PIC X(100)
+           VALUE 'Day02Control.txt'.
+
+       01 WS-LIMITS-STATUS PIC X(02) VALUE '00'.
+       01 WS-CKPT-STATUS PIC X(02) VALUE '00'.
+       01 WS-CTL-STATUS PIC X(02) VALUE '00'.
+
+      * Alternative to the limits file - a 6 digit PARM string of
+      * RRGGBB, e.g. 121314, picked up off the command line.
+       01 WS-PARM-STRING PIC X(06) VALUE SPACES.
+       01 WS-ENV-TMP PIC X(100) VALUE SPACES.
+
+      * Parsing specific workspace storage.
        01 WS-PARSE-GAME-DELIMITER PIC X(2).
-       01 WS-PARSE-GAME-ID PIC X(8).       
-       01 WS-PARSE-GAME-NON-ID PIC X(191).
-       01 WS-PARSE-GAME-ID1 PIC A(4).       
+      * Wide enough to hold any realistic "Game NNNN" prefix without
+      * UNSTRING silently truncating it - this runtime's ON OVERFLOW
+      * does not reliably fire for an oversized receiving item, so the
+      * field is sized generously and a full field is treated as
+      * truncated and rejected outright rather than trusted.
+       01 WS-PARSE-GAME-ID PIC X(20).
+       01 WS-PARSE-GAME-NON-ID PIC X(1999).
+       01 WS-PARSE-GAME-ID1 PIC A(10).
+      * UNSTRING validates and silently zeroes a numeric receiving
+      * item that gets non-digit data, so the id has to land in an
+      * alphanumeric item first and be NUMERIC-tested before it is
+      * safe to treat as the actual game number. Sized wider than a
+      * real game id can ever be so the digit string itself is never
+      * silently truncated either; WS-PARSE-GAME-ID2-FIXED below is
+      * the validated, correctly-sized text actually used.
+       01 WS-PARSE-GAME-ID2-TEXT PIC X(10) JUSTIFIED RIGHT.
+       01 WS-PARSE-GAME-ID2-LEN PIC 9(2) COMP.
+       01 WS-PARSE-GAME-ID2-FIXED PIC X(4) JUSTIFIED RIGHT.
        01 WS-PARSE-GAME-ID2 PIC 9(4).
-       
-       01 WS-GAME-RECORD PIC X(60).
+       01 WS-NON-ID-LEN PIC 9(4) COMP.
+       01 WS-ROUND-PTR PIC 9(4) COMP.
+
        01 WS-PARSE-GAME PIC X(100).
-       01 WS-PARSE-GAME-1 PIC X(100).
-       01 WS-PARSE-GAME-2 PIC X(100).
-       01 WS-PARSE-GAME-3 PIC X(100).
-       01 WS-PARSE-GAME-4 PIC X(100).
-       01 WS-PARSE-GAME-5 PIC X(100).
-       01 WS-PARSE-GAME-6 PIC X(100).
-       
+
        01 WS-PARSE-ROUND PIC X(20).
        01 WS-PARSE-ROUND-1 PIC X(20).
        01 WS-PARSE-ROUND-2 PIC X(20).
        01 WS-PARSE-ROUND-3 PIC X(20).
 
        01 WS-NO-CUBES PIC 9(2).
-       01 WS-COLOUR PIC A(5).
+       01 WS-COLOUR PIC A(10).
        01 WS-NO-RED PIC 9(2).
        01 WS-NO-GREEN PIC 9(2).
        01 WS-NO-BLUE PIC 9(2).
 
-       01 WS-NO-RED1 PIC 9(2).
-       01 WS-NO-RED2 PIC 9(2).
-       01 WS-NO-RED3 PIC 9(2).
-       01 WS-NO-RED4 PIC 9(2).
-       01 WS-NO-RED5 PIC 9(2).
-       01 WS-NO-RED6 PIC 9(2).
-
-       01 WS-NO-GREEN1 PIC 9(2).
-       01 WS-NO-GREEN2 PIC 9(2).
-       01 WS-NO-GREEN3 PIC 9(2).
-       01 WS-NO-GREEN4 PIC 9(2).
-       01 WS-NO-GREEN5 PIC 9(2).
-       01 WS-NO-GREEN6 PIC 9(2).
-
-       01 WS-NO-BLUE1 PIC 9(2).
-       01 WS-NO-BLUE2 PIC 9(2).
-       01 WS-NO-BLUE3 PIC 9(2).
-       01 WS-NO-BLUE4 PIC 9(2).
-       01 WS-NO-BLUE5 PIC 9(2).
-       01 WS-NO-BLUE6 PIC 9(2).
+      * One game's rounds are staged here while being parsed, so a
+      * line that turns out not to parse cleanly never touches the
+      * WS-GAMES table or its occurrence counter.
+       01 WS-STAGE-ROUND-COUNT PIC 9(2) COMP VALUE 0.
+       01 WS-STAGE-ROUNDS.
+           03 WS-STAGE-ROUND OCCURS 50 TIMES
+               INDEXED BY WS-STAGE-IDX.
+               05 STAGE-RED PIC 9(2).
+               05 STAGE-GREEN PIC 9(2).
+               05 STAGE-BLUE PIC 9(2).
+
+      * Reject handling for lines that fail to parse cleanly.
+       01 WS-PARSE-ERROR-SW PIC X(1) VALUE 'N'.
+           88 WS-PARSE-ERROR-FOUND VALUE 'Y'.
+       01 WS-REJECT-REASON PIC X(40) VALUE SPACES.
+       01 WS-REJECT-COUNT PIC 9(6) COMP VALUE 0.
+
+      * Table size control - a safe, checked upper bound rather than
+      * a silent subscript overrun.
+       01 WS-MAX-GAMES PIC S9(4) COMP VALUE 2000.
+       01 WS-MAX-ROUNDS PIC S9(4) COMP VALUE 50.
+       01 WS-GAME-COUNT PIC S9(4) COMP VALUE 0.
+       01 WS-SUB PIC S9(4) COMP.
+       01 WS-RSUB PIC S9(4) COMP.
 
       * Processing working storage.
        01 WS-GAME-VALID PIC 9(1).
+       01 WS-INVALID-COLOUR PIC X(5) VALUE SPACES.
+       01 WS-INVALID-ROUND PIC 9(2) VALUE 0.
        01 WS-RED-MIN PIC 9(2) VALUE 0.
        01 WS-GREEN-MIN PIC 9(2) VALUE 0.
        01 WS-BLUE-MIN PIC 9(2) VALUE 0.
        01 WS-POWER PIC 9(4) VALUE 0.
-       01 WS-TOTAL1 PIC 9(4) VALUE 0.
-       01 WS-TOTAL2 PIC 9(5) VALUE 0.
+      * Sized to the 2000-game ceiling (WS-MAX-GAMES) times the widest
+      * possible per-game id/power, not the old, much smaller example
+      * file sizes, so volume alone cannot silently wrap these.
+       01 WS-TOTAL1 PIC 9(8) VALUE 0.
+       01 WS-TOTAL2 PIC 9(8) VALUE 0.
+
+      * Cube limits - loaded by LOAD-CUBE-LIMITS, defaulted to the
+      * original 12/13/14 bag configuration.
+       01 WS-RED-LIMIT PIC 9(2) VALUE 12.
+       01 WS-GREEN-LIMIT PIC 9(2) VALUE 13.
+       01 WS-BLUE-LIMIT PIC 9(2) VALUE 14.
+
+      * Cube-restocking summary - the highest minimum seen for each
+      * colour across the whole run, and which game drove it.
+       01 WS-MAX-RED-MIN PIC 9(2) VALUE 0.
+       01 WS-MAX-RED-GAME PIC 9(4) VALUE 0.
+       01 WS-MAX-GREEN-MIN PIC 9(2) VALUE 0.
+       01 WS-MAX-GREEN-GAME PIC 9(4) VALUE 0.
+       01 WS-MAX-BLUE-MIN PIC 9(2) VALUE 0.
+       01 WS-MAX-BLUE-GAME PIC 9(4) VALUE 0.
+
+      * Checkpoint/restart around the main READ loop.
+       01 WS-LINES-READ PIC 9(8) COMP VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(8) COMP VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) COMP VALUE 500.
+       01 WS-CKPT-RESTORE-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-CKPT-RESTORE-EOF VALUE 'Y'.
+      * CKPT-GAME-COUNT lives in the header record, which shares the
+      * same buffer as the detail records - it has to be copied out
+      * before the detail READs start overwriting it.
+       01 WS-CKPT-TOTAL-GAMES PIC 9(4) VALUE 0.
+
+      * Control total reconciliation.
+       01 WS-CTL-FOUND-SW PIC X(1) VALUE 'N'.
+           88 WS-CTL-FOUND VALUE 'Y'.
+       01 WS-CTL-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-CTL-EOF VALUE 'Y'.
+       01 WS-CTL-EXP-TOTAL1 PIC 9(8) VALUE 0.
+       01 WS-CTL-EXP-TOTAL2 PIC 9(8) VALUE 0.
+       01 WS-VARIANCE1 PIC S9(8) VALUE 0.
+       01 WS-VARIANCE2 PIC S9(8) VALUE 0.
+
+      * STRING moves a signed DISPLAY item's raw bytes rather than
+      * editing the sign the way DISPLAY does, so the variance has to
+      * be moved into a numeric-edited picture (same trailing sign
+      * DISPLAY already shows) before it is safe to STRING into the
+      * persisted report.
+       01 WS-VARIANCE1-EDIT PIC 9(8)+.
+       01 WS-VARIANCE2-EDIT PIC 9(8)+.
 
       * Data type to store all the games.
        01 WS-GAMES.
-      *    Stores 100 games.
-           03 WS-GAME OCCURS 100 TIMES.
+      *    Sized to the games actually found in the input, bounded by
+      *    WS-MAX-GAMES - see PARSE-GAME.
+           03 WS-GAME OCCURS 1 TO 2000 TIMES
+               DEPENDING ON WS-GAME-COUNT
+               INDEXED BY WS-GAME-IDX.
                05 GAME-ID PIC 9(4).
-      *        Assumes no more than 6 rounds will be required.               
-               05 RED1 PIC 9(2).
-               05 GREEN1 PIC 9(2).
-               05 BLUE1 PIC 9(2).
-               05 RED2 PIC 9(2).
-               05 GREEN2 PIC 9(2).
-               05 BLUE2 PIC 9(2).
-               05 RED3 PIC 9(2).
-               05 GREEN3 PIC 9(2).
-               05 BLUE3 PIC 9(2).
-               05 RED4 PIC 9(2).
-               05 GREEN4 PIC 9(2).
-               05 BLUE4 PIC 9(2).
-               05 RED5 PIC 9(2).
-               05 GREEN5 PIC 9(2).
-               05 BLUE5 PIC 9(2).
-               05 RED6 PIC 9(2).
-               05 GREEN6 PIC 9(2).
-               05 BLUE6 PIC 9(2).
-
-       01 WS-SUB PIC S9(04) COMP.
+      *        Actual round count for this game, bounded by
+      *        WS-MAX-ROUNDS - see PARSE-GAME-ROUNDS. WS-ROUNDS itself
+      *        is a fixed OCCURS (not a second DEPENDING ON) because a
+      *        table nested inside an outer varying-occurrence table
+      *        is not reliably addressable once games have different
+      *        round counts - GnuCOBOL silently miscomputes the
+      *        element offsets for it.
+               05 WS-ROUND-COUNT PIC 9(2) COMP.
+               05 WS-ROUNDS OCCURS 50 TIMES
+                   INDEXED BY WS-ROUND-IDX.
+                   07 RED PIC 9(2).
+                   07 GREEN PIC 9(2).
+                   07 BLUE PIC 9(2).
 
       * Read through each line and load into WS-GAMES.
-       PROCEDURE DIVISION.      
-      *    Initialise subscript to 1.
-           MOVE 1 TO WS-SUB
-      *    Get row from file, parse it and load into WS-GAMES table.     
+       PROCEDURE DIVISION.
+           PERFORM INITIALISE.
+           PERFORM LOAD-CUBE-LIMITS.
+           PERFORM CHECK-RESTART.
+           PERFORM READ-INPUT-FILE.
+           PERFORM SCORE-GAMES.
+           PERFORM RECONCILE-CONTROL-TOTAL.
+           PERFORM WRITE-REPORT.
+
+      *    Final result will be in WS-TOTAL1 & WS-TOTAL2.
+           DISPLAY "Part 1 answer: " WS-TOTAL1
+           DISPLAY "Part 2 answer: " WS-TOTAL2
+           IF WS-REJECT-COUNT > 0 THEN
+               DISPLAY "Rejected lines: " WS-REJECT-COUNT
+                   " - see " WS-REJECT-FILE-NAME
+           END-IF.
+
+           PERFORM RESET-CHECKPOINT.
+           STOP RUN.
+
+      * Pick up run-time file names and cube limit overrides. GnuCOBOL
+      * clears the receiving item on an ENVIRONMENT ACCEPT that finds
+      * no such variable, so each one is accepted into a scratch item
+      * first and only moved over the VALUE default when it is set.
+       INITIALISE.
+           MOVE SPACES TO WS-ENV-TMP.
+           ACCEPT WS-ENV-TMP FROM ENVIRONMENT "DAY02_INPUT_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-TMP NOT = SPACES THEN
+               MOVE WS-ENV-TMP TO WS-INPUT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-TMP.
+           ACCEPT WS-ENV-TMP FROM ENVIRONMENT "DAY02_REPORT_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-TMP NOT = SPACES THEN
+               MOVE WS-ENV-TMP TO WS-REPORT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-TMP.
+           ACCEPT WS-ENV-TMP FROM ENVIRONMENT "DAY02_REJECT_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-TMP NOT = SPACES THEN
+               MOVE WS-ENV-TMP TO WS-REJECT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-TMP.
+           ACCEPT WS-ENV-TMP FROM ENVIRONMENT "DAY02_INVALID_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-TMP NOT = SPACES THEN
+               MOVE WS-ENV-TMP TO WS-INVALID-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-TMP.
+           ACCEPT WS-ENV-TMP FROM ENVIRONMENT "DAY02_LIMITS_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-TMP NOT = SPACES THEN
+               MOVE WS-ENV-TMP TO WS-LIMITS-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-TMP.
+           ACCEPT WS-ENV-TMP FROM ENVIRONMENT "DAY02_CHECKPOINT_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-TMP NOT = SPACES THEN
+               MOVE WS-ENV-TMP TO WS-CHECKPOINT-FILE-NAME
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-TMP.
+           ACCEPT WS-ENV-TMP FROM ENVIRONMENT "DAY02_CONTROL_FILE"
+               ON EXCEPTION CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-TMP NOT = SPACES THEN
+               MOVE WS-ENV-TMP TO WS-CONTROL-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+
+      * Load the red/green/blue cube limits from the parameter file,
+      * then let a PARM of RRGGBB on the command line override it.
+      * Falls back to the original 12/13/14 if neither is supplied.
+       LOAD-CUBE-LIMITS.
+           OPEN INPUT LIMITS-FILE.
+           IF WS-LIMITS-STATUS = '00' THEN
+               READ LIMITS-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-LIMITS-STATUS = '00' THEN
+                   MOVE LIM-RED TO WS-RED-LIMIT
+                   MOVE LIM-GREEN TO WS-GREEN-LIMIT
+                   MOVE LIM-BLUE TO WS-BLUE-LIMIT
+               ELSE
+                   IF WS-LIMITS-STATUS NOT = '10' THEN
+                       DISPLAY "AOCDAY02: " WS-LIMITS-FILE-NAME
+                           " could not be read (status "
+                           WS-LIMITS-STATUS
+                           ") - using default cube limits."
+                   END-IF
+               END-IF
+               CLOSE LIMITS-FILE
+           END-IF.
+
+           IF WS-PARM-STRING NOT = SPACES THEN
+               IF WS-PARM-STRING IS NUMERIC THEN
+                   MOVE WS-PARM-STRING(1:2) TO WS-RED-LIMIT
+                   MOVE WS-PARM-STRING(3:2) TO WS-GREEN-LIMIT
+                   MOVE WS-PARM-STRING(5:2) TO WS-BLUE-LIMIT
+               ELSE
+                   DISPLAY "AOCDAY02: PARM '" WS-PARM-STRING
+                       "' is not a valid 6-digit RRGGBB cube limits "
+                       "override - using file/default cube limits "
+                       "instead."
+               END-IF
+           END-IF.
+
+      * See how many input lines a prior, interrupted run already got
+      * through, keyed by input file name so a checkpoint left over
+      * from a different day's input is not mistaken for this one, and
+      * rebuild WS-GAMES from the games that run had already parsed -
+      * a restart has to reproduce the same final totals as a clean,
+      * uninterrupted run, not just fast-forward the READ loop.
+       CHECK-RESTART.
+           MOVE 0 TO WS-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00' THEN
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = '00' THEN
+                   IF FUNCTION TRIM(CKPT-KEY) =
+                       FUNCTION TRIM(WS-INPUT-FILE-NAME)
+                       AND CKPT-LINES-READ > 0 THEN
+                       MOVE CKPT-LINES-READ TO WS-SKIP-COUNT
+                       MOVE CKPT-GAME-COUNT TO WS-CKPT-TOTAL-GAMES
+                       MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                       PERFORM RESTORE-CHECKPOINT-GAMES
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-SKIP-COUNT > 0 THEN
+               DISPLAY "Resuming from checkpoint - skipping "
+                   WS-SKIP-COUNT " line(s) already processed, "
+                   WS-CKPT-TOTAL-GAMES " game(s) restored."
+           END-IF.
+
+      * Read back the games a prior run had already staged into
+      * WS-GAMES at checkpoint time. CHECKPOINT-FILE is already open
+      * and positioned just after the header record.
+       RESTORE-CHECKPOINT-GAMES.
+           MOVE 0 TO WS-GAME-COUNT.
+           MOVE 'N' TO WS-CKPT-RESTORE-EOF-SW.
+           PERFORM UNTIL WS-GAME-COUNT >= WS-CKPT-TOTAL-GAMES
+               OR WS-CKPT-RESTORE-EOF
+               READ CHECKPOINT-FILE
+                   AT END SET WS-CKPT-RESTORE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-GAME-COUNT
+                       MOVE CKPT-GAME-ID TO GAME-ID(WS-GAME-COUNT)
+                       MOVE CKPT-ROUND-COUNT
+                           TO WS-ROUND-COUNT(WS-GAME-COUNT)
+                       PERFORM VARYING WS-RSUB FROM 1 BY 1
+                           UNTIL WS-RSUB > CKPT-ROUND-COUNT
+                           MOVE CKPT-RED(WS-RSUB)
+                               TO RED(WS-GAME-COUNT, WS-RSUB)
+                           MOVE CKPT-GREEN(WS-RSUB)
+                               TO GREEN(WS-GAME-COUNT, WS-RSUB)
+                           MOVE CKPT-BLUE(WS-RSUB)
+                               TO BLUE(WS-GAME-COUNT, WS-RSUB)
+                       END-PERFORM
+               END-READ
+           END-PERFORM.
+
+      * Get row from file, parse it and load into WS-GAMES table.
+       READ-INPUT-FILE.
+           MOVE 0 TO WS-LINES-READ.
            OPEN INPUT INPUT-FILE.
-               PERFORM UNTIL WS-EOF='Y'
+               PERFORM UNTIL WS-EOF = 'Y'
                    READ INPUT-FILE INTO WS-INPUT-LINE
                        AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END PERFORM PARSE-GAME
+                       NOT AT END
+                           ADD 1 TO WS-LINES-READ
+                           IF WS-LINES-READ > WS-SKIP-COUNT THEN
+                               PERFORM PARSE-GAME
+                           END-IF
+                           PERFORM CHECKPOINT-IF-DUE
                    END-READ
                END-PERFORM.
            CLOSE INPUT-FILE.
 
-      *    Process table using subscript.
-           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 100 
-               PERFORM IS-GAME-VALID
-               IF WS-GAME-VALID = 1 THEN                   
-                   COMPUTE WS-TOTAL1 = WS-TOTAL1 + GAME-ID(WS-SUB)
-               END-IF               
-               PERFORM GAME-POWER
-               COMPUTE WS-TOTAL2 = WS-TOTAL2 + WS-POWER
+      * Persist progress every WS-CHECKPOINT-INTERVAL lines so a
+      * restarted run need not reprocess the whole file.
+       CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-LINES-READ, WS-CHECKPOINT-INTERVAL) = 0
+           THEN
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      * Snapshot the header plus every game parsed so far. Rewritten
+      * in full each time (not appended) so the file never holds more
+      * than one generation of detail records.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 'H' TO CKPT-REC-TYPE.
+           MOVE WS-INPUT-FILE-NAME TO CKPT-KEY.
+           MOVE WS-LINES-READ TO CKPT-LINES-READ.
+           MOVE WS-GAME-COUNT TO CKPT-GAME-COUNT.
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+           WRITE CHECKPOINT-HEADER-RECORD.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-GAME-COUNT
+               MOVE 'D' TO CKPT-GAME-REC-TYPE
+               MOVE GAME-ID(WS-SUB) TO CKPT-GAME-ID
+               MOVE WS-ROUND-COUNT(WS-SUB) TO CKPT-ROUND-COUNT
+               PERFORM VARYING WS-RSUB FROM 1 BY 1
+                   UNTIL WS-RSUB > WS-ROUND-COUNT(WS-SUB)
+                   MOVE RED(WS-SUB, WS-RSUB) TO CKPT-RED(WS-RSUB)
+                   MOVE GREEN(WS-SUB, WS-RSUB) TO CKPT-GREEN(WS-RSUB)
+                   MOVE BLUE(WS-SUB, WS-RSUB) TO CKPT-BLUE(WS-RSUB)
+               END-PERFORM
+               WRITE CHECKPOINT-GAME-RECORD
            END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
 
-      *    Final result will be in WS-TOTAL 1 & 2.
-           DISPLAY "Part 1 answer: " WS-TOTAL1
-           DISPLAY "Part 2 answer: " WS-TOTAL2
-           STOP RUN.
+      * A clean finish means there is nothing left to restart from.
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 'H' TO CKPT-REC-TYPE.
+           MOVE WS-INPUT-FILE-NAME TO CKPT-KEY.
+           MOVE 0 TO CKPT-LINES-READ.
+           MOVE 0 TO CKPT-GAME-COUNT.
+           MOVE 0 TO CKPT-REJECT-COUNT.
+           WRITE CHECKPOINT-HEADER-RECORD.
+           CLOSE CHECKPOINT-FILE.
 
       * Parse game.
        PARSE-GAME.
-           MOVE ' ' TO WS-PARSE-GAME-1.
-           MOVE ' ' TO WS-PARSE-GAME-2.
-           MOVE ' ' TO WS-PARSE-GAME-3.
-           MOVE ' ' TO WS-PARSE-GAME-4.
-           MOVE ' ' TO WS-PARSE-GAME-5.
-           MOVE ' ' TO WS-PARSE-GAME-6.
+           MOVE 'N' TO WS-PARSE-ERROR-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
 
+           MOVE SPACES TO WS-PARSE-GAME-DELIMITER.
            UNSTRING WS-INPUT-LINE DELIMITED BY ':'
                INTO WS-PARSE-GAME-ID
                DELIMITER IN WS-PARSE-GAME-DELIMITER
                WS-PARSE-GAME-NON-ID
-           UNSTRING WS-PARSE-GAME-ID
-               INTO WS-PARSE-GAME-ID1
-               DELIMITER IN WS-PARSE-GAME-DELIMITER
-               WS-PARSE-GAME-ID2
-           UNSTRING WS-PARSE-GAME-NON-ID DELIMITED BY ';'
-               INTO WS-PARSE-GAME-1
-               DELIMITER IN WS-PARSE-GAME-DELIMITER
-               WS-PARSE-GAME-2
-               DELIMITER IN WS-PARSE-GAME-DELIMITER
-               WS-PARSE-GAME-3
-               DELIMITER IN WS-PARSE-GAME-DELIMITER
-               WS-PARSE-GAME-4
-               DELIMITER IN WS-PARSE-GAME-DELIMITER
-               WS-PARSE-GAME-5
-               DELIMITER IN WS-PARSE-GAME-DELIMITER
-               WS-PARSE-GAME-6.
-           
-           MOVE WS-PARSE-GAME-1 TO WS-PARSE-GAME.
-           PERFORM PARSE-ROUND.
-           MOVE WS-NO-RED TO WS-NO-RED1.
-           MOVE WS-NO-GREEN TO WS-NO-GREEN1.
-           MOVE WS-NO-BLUE TO WS-NO-BLUE1.
-
-           MOVE WS-PARSE-GAME-2 TO WS-PARSE-GAME.
-           PERFORM PARSE-ROUND.
-           MOVE WS-NO-RED TO WS-NO-RED2.
-           MOVE WS-NO-GREEN TO WS-NO-GREEN2.
-           MOVE WS-NO-BLUE TO WS-NO-BLUE2.
-
-           MOVE WS-PARSE-GAME-3 TO WS-PARSE-GAME.
-           PERFORM PARSE-ROUND.
-           MOVE WS-NO-RED TO WS-NO-RED3.
-           MOVE WS-NO-GREEN TO WS-NO-GREEN3.
-           MOVE WS-NO-BLUE TO WS-NO-BLUE3.
-
-           MOVE WS-PARSE-GAME-4 TO WS-PARSE-GAME.
-           PERFORM PARSE-ROUND
-           MOVE WS-NO-RED TO WS-NO-RED4.
-           MOVE WS-NO-GREEN TO WS-NO-GREEN4.
-           MOVE WS-NO-BLUE TO WS-NO-BLUE4.
-
-           MOVE WS-PARSE-GAME-5 TO WS-PARSE-GAME.
-           PERFORM PARSE-ROUND.
-           MOVE WS-NO-RED TO WS-NO-RED5.
-           MOVE WS-NO-GREEN TO WS-NO-GREEN5.
-           MOVE WS-NO-BLUE TO WS-NO-BLUE5.
-
-           MOVE WS-PARSE-GAME-6 TO WS-PARSE-GAME.
-           PERFORM PARSE-ROUND.
-           MOVE WS-NO-RED TO WS-NO-RED6.
-           MOVE WS-NO-GREEN TO WS-NO-GREEN6.
-           MOVE WS-NO-BLUE TO WS-NO-BLUE6.
-
-           STRING WS-PARSE-GAME-ID2 DELIMITED BY SIZE
-               WS-NO-RED1 DELIMITED BY SIZE
-               WS-NO-GREEN1 DELIMITED BY SIZE
-               WS-NO-BLUE1 DELIMITED BY SIZE
-               WS-NO-RED2 DELIMITED BY SIZE
-               WS-NO-GREEN2 DELIMITED BY SIZE
-               WS-NO-BLUE2 DELIMITED BY SIZE
-               WS-NO-RED3 DELIMITED BY SIZE
-               WS-NO-GREEN3 DELIMITED BY SIZE
-               WS-NO-BLUE3 DELIMITED BY SIZE
-               WS-NO-RED4 DELIMITED BY SIZE
-               WS-NO-GREEN4 DELIMITED BY SIZE
-               WS-NO-BLUE4 DELIMITED BY SIZE
-               WS-NO-RED5 DELIMITED BY SIZE
-               WS-NO-GREEN5 DELIMITED BY SIZE
-               WS-NO-BLUE5 DELIMITED BY SIZE
-               WS-NO-RED6 DELIMITED BY SIZE
-               WS-NO-GREEN6 DELIMITED BY SIZE
-               WS-NO-BLUE6 DELIMITED BY SIZE
-           INTO WS-GAME-RECORD.
-
-      *    Load into WS-GAMES table.
-           MOVE WS-GAME-RECORD TO WS-GAME(WS-SUB).
-           COMPUTE WS-SUB = WS-SUB + 1.
-
-      * Parse round.
+               ON OVERFLOW
+                   MOVE 'Y' TO WS-PARSE-ERROR-SW
+                   MOVE 'GAME LINE DID NOT SPLIT ON :'
+                       TO WS-REJECT-REASON
+           END-UNSTRING.
+
+      *    A line with no ':' at all (blank, free text, truncated)
+      *    leaves the delimiter unset and/or one side empty - UNSTRING
+      *    alone does not raise OVERFLOW for that, so check for it.
+           IF NOT WS-PARSE-ERROR-FOUND THEN
+               IF WS-PARSE-GAME-DELIMITER NOT = ':'
+                   OR FUNCTION TRIM(WS-PARSE-GAME-ID) = SPACES
+                   OR FUNCTION TRIM(WS-PARSE-GAME-NON-ID) = SPACES
+                   MOVE 'Y' TO WS-PARSE-ERROR-SW
+                   MOVE 'GAME LINE DID NOT SPLIT ON :'
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+      *    A genuinely oversized "Game ..." prefix fills
+      *    WS-PARSE-GAME-ID right up to its own capacity with no
+      *    trailing spaces left to trim - that is the only signal this
+      *    runtime gives for the truncation, since ON OVERFLOW above
+      *    does not reliably fire for it.
+           IF NOT WS-PARSE-ERROR-FOUND THEN
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-PARSE-GAME-ID)) >=
+                   LENGTH OF WS-PARSE-GAME-ID THEN
+                   MOVE 'Y' TO WS-PARSE-ERROR-SW
+                   MOVE 'GAME ID TEXT TOO LONG' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF NOT WS-PARSE-ERROR-FOUND THEN
+               MOVE SPACES TO WS-PARSE-GAME-ID2-TEXT
+               UNSTRING WS-PARSE-GAME-ID DELIMITED BY ALL ' '
+                   INTO WS-PARSE-GAME-ID1
+                   DELIMITER IN WS-PARSE-GAME-DELIMITER
+                   WS-PARSE-GAME-ID2-TEXT
+                   ON OVERFLOW
+                       MOVE 'Y' TO WS-PARSE-ERROR-SW
+                       MOVE 'GAME ID DID NOT SPLIT ON SPACE'
+                           TO WS-REJECT-REASON
+               END-UNSTRING
+           END-IF.
+
+      *    UNSTRING leaves WS-PARSE-GAME-ID2-TEXT blank both when no
+      *    second, space-delimited token exists at all (e.g. a missing
+      *    space before the digits, so the whole id collapses into
+      *    WS-PARSE-GAME-ID1 instead) and when the digit string is
+      *    longer than a real game id can be - both have to be checked
+      *    explicitly, a zero-fill of a blank field is not proof a
+      *    digit string was actually found.
+           IF NOT WS-PARSE-ERROR-FOUND THEN
+               IF FUNCTION TRIM(WS-PARSE-GAME-ID2-TEXT) = SPACES THEN
+                   MOVE 'Y' TO WS-PARSE-ERROR-SW
+                   MOVE 'GAME ID NOT FOUND AFTER SPACE'
+                       TO WS-REJECT-REASON
+               ELSE
+                   COMPUTE WS-PARSE-GAME-ID2-LEN =
+                       FUNCTION LENGTH(
+                           FUNCTION TRIM(WS-PARSE-GAME-ID2-TEXT))
+                   IF WS-PARSE-GAME-ID2-LEN >
+                       LENGTH OF WS-PARSE-GAME-ID2-FIXED THEN
+                       MOVE 'Y' TO WS-PARSE-ERROR-SW
+                       MOVE 'GAME ID HAS TOO MANY DIGITS'
+                           TO WS-REJECT-REASON
+                   ELSE
+                       MOVE FUNCTION TRIM(WS-PARSE-GAME-ID2-TEXT)
+                           TO WS-PARSE-GAME-ID2-FIXED
+                       INSPECT WS-PARSE-GAME-ID2-FIXED
+                           REPLACING LEADING SPACE BY ZERO
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    The id half has to actually be a number for GAME-ID to mean
+      *    anything downstream.
+           IF NOT WS-PARSE-ERROR-FOUND THEN
+               IF WS-PARSE-GAME-ID2-FIXED IS NOT NUMERIC THEN
+                   MOVE 'Y' TO WS-PARSE-ERROR-SW
+                   MOVE 'GAME ID IS NOT NUMERIC' TO WS-REJECT-REASON
+               ELSE
+                   MOVE WS-PARSE-GAME-ID2-FIXED TO WS-PARSE-GAME-ID2
+               END-IF
+           END-IF.
+
+           IF NOT WS-PARSE-ERROR-FOUND THEN
+               PERFORM PARSE-GAME-ROUNDS
+           END-IF.
+
+           IF WS-PARSE-ERROR-FOUND THEN
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               IF WS-GAME-COUNT >= WS-MAX-GAMES THEN
+                   DISPLAY "AOCDAY02: input has more than "
+                       WS-MAX-GAMES " games - line rejected."
+                   MOVE 'GAMES TABLE IS FULL' TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT-RECORD
+               ELSE
+                   COMPUTE WS-GAME-COUNT = WS-GAME-COUNT + 1
+                   MOVE WS-PARSE-GAME-ID2 TO GAME-ID(WS-GAME-COUNT)
+                   MOVE WS-STAGE-ROUND-COUNT
+                       TO WS-ROUND-COUNT(WS-GAME-COUNT)
+                   PERFORM VARYING WS-RSUB FROM 1 BY 1
+                       UNTIL WS-RSUB > WS-STAGE-ROUND-COUNT
+                       MOVE STAGE-RED(WS-RSUB)
+                           TO RED(WS-GAME-COUNT, WS-RSUB)
+                       MOVE STAGE-GREEN(WS-RSUB)
+                           TO GREEN(WS-GAME-COUNT, WS-RSUB)
+                       MOVE STAGE-BLUE(WS-RSUB)
+                           TO BLUE(WS-GAME-COUNT, WS-RSUB)
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+      * Split the non-id part of the line into its rounds - however
+      * many there are - and stage each one. An arbitrary number of
+      * rounds is supported, up to the safe bound WS-MAX-ROUNDS.
+       PARSE-GAME-ROUNDS.
+           MOVE 0 TO WS-STAGE-ROUND-COUNT.
+           COMPUTE WS-NON-ID-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-PARSE-GAME-NON-ID)).
+           MOVE 1 TO WS-ROUND-PTR.
+           PERFORM UNTIL WS-ROUND-PTR > WS-NON-ID-LEN
+               OR WS-STAGE-ROUND-COUNT >= WS-MAX-ROUNDS
+               MOVE SPACES TO WS-PARSE-GAME
+               UNSTRING WS-PARSE-GAME-NON-ID DELIMITED BY ';'
+                   INTO WS-PARSE-GAME
+                   WITH POINTER WS-ROUND-PTR
+               END-UNSTRING
+               ADD 1 TO WS-STAGE-ROUND-COUNT
+               PERFORM PARSE-ROUND
+           END-PERFORM.
+
+           IF WS-STAGE-ROUND-COUNT >= WS-MAX-ROUNDS
+               AND WS-ROUND-PTR <= WS-NON-ID-LEN THEN
+               MOVE 'Y' TO WS-PARSE-ERROR-SW
+               MOVE 'GAME HAS MORE THAN MAX ROUNDS'
+                   TO WS-REJECT-REASON
+           END-IF.
+
+      * Parse round - splits one round into up to 3 cube clauses
+      * (a round only ever names each colour once) and stages the
+      * red/green/blue counts for it.
        PARSE-ROUND.
            MOVE 0 TO WS-NO-RED.
            MOVE 0 TO WS-NO-GREEN.
@@ -233,74 +682,331 @@
            MOVE ' ' TO WS-PARSE-ROUND-2.
            MOVE ' ' TO WS-PARSE-ROUND-3.
            MOVE FUNCTION TRIM(WS-PARSE-GAME) TO WS-PARSE-GAME.
-           
+
            UNSTRING WS-PARSE-GAME DELIMITED BY ', '
                INTO WS-PARSE-ROUND-1
                DELIMITER IN WS-PARSE-GAME-DELIMITER
                WS-PARSE-ROUND-2
                DELIMITER IN WS-PARSE-GAME-DELIMITER
                WS-PARSE-ROUND-3
-           
-           MOVE WS-PARSE-ROUND-1 TO WS-PARSE-ROUND
+               ON OVERFLOW
+                   MOVE 'Y' TO WS-PARSE-ERROR-SW
+                   MOVE 'ROUND HAS MORE THAN 3 CUBE CLAUSES'
+                       TO WS-REJECT-REASON
+           END-UNSTRING.
+
+           MOVE WS-PARSE-ROUND-1 TO WS-PARSE-ROUND.
            PERFORM PARSE-CUBES.
-           MOVE WS-PARSE-ROUND-2 TO WS-PARSE-ROUND
+           MOVE WS-PARSE-ROUND-2 TO WS-PARSE-ROUND.
            PERFORM PARSE-CUBES.
-           MOVE WS-PARSE-ROUND-3 TO WS-PARSE-ROUND
+           MOVE WS-PARSE-ROUND-3 TO WS-PARSE-ROUND.
            PERFORM PARSE-CUBES.
 
-      * Parse cubes and colour.
+           MOVE WS-NO-RED TO STAGE-RED(WS-STAGE-ROUND-COUNT).
+           MOVE WS-NO-GREEN TO STAGE-GREEN(WS-STAGE-ROUND-COUNT).
+           MOVE WS-NO-BLUE TO STAGE-BLUE(WS-STAGE-ROUND-COUNT).
+
+      * Parse cubes and colour. A blank clause (we asked for 3, a
+      * round may only have 1 or 2) is not an error; an unrecognised
+      * colour name is.
        PARSE-CUBES.
-           UNSTRING WS-PARSE-ROUND DELIMITED BY ' '
-               INTO WS-NO-CUBES
-               DELIMITER IN WS-PARSE-GAME-DELIMITER
-               WS-COLOUR           
-           
-           IF WS-COLOUR = 'red' THEN
-               MOVE WS-NO-CUBES TO WS-NO-RED
-           END-IF.
-           
-           IF WS-COLOUR = 'green' THEN
-               MOVE WS-NO-CUBES TO WS-NO-GREEN
+           IF FUNCTION TRIM(WS-PARSE-ROUND) NOT = SPACES THEN
+               UNSTRING WS-PARSE-ROUND DELIMITED BY ALL ' '
+                   INTO WS-NO-CUBES
+                   DELIMITER IN WS-PARSE-GAME-DELIMITER
+                   WS-COLOUR
+                   ON OVERFLOW
+                       MOVE 'Y' TO WS-PARSE-ERROR-SW
+                       MOVE 'CUBE CLAUSE DID NOT SPLIT ON SPACE'
+                           TO WS-REJECT-REASON
+               END-UNSTRING
+
+               IF WS-COLOUR = 'red' THEN
+                   MOVE WS-NO-CUBES TO WS-NO-RED
+               ELSE IF WS-COLOUR = 'green' THEN
+                   MOVE WS-NO-CUBES TO WS-NO-GREEN
+               ELSE IF WS-COLOUR = 'blue' THEN
+                   MOVE WS-NO-CUBES TO WS-NO-BLUE
+               ELSE
+                   MOVE 'Y' TO WS-PARSE-ERROR-SW
+                   STRING 'UNRECOGNISED COLOUR: ' WS-COLOUR
+                       DELIMITED BY SIZE INTO WS-REJECT-REASON
+               END-IF
            END-IF.
-           
-           IF WS-COLOUR = 'blue' THEN
-               MOVE WS-NO-CUBES TO WS-NO-BLUE
+
+      * Write the current input line, with the reason it failed to
+      * parse, to the reject list.
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           IF WS-REJECT-COUNT = 1 THEN
+               OPEN OUTPUT REJECT-FILE
+           ELSE
+               OPEN EXTEND REJECT-FILE
            END-IF.
-        
-      * Determine if game is valid.
+           MOVE SPACES TO REJECT-LINE.
+           STRING WS-REJECT-REASON DELIMITED BY SIZE
+               ' : ' DELIMITED BY SIZE
+               WS-INPUT-LINE DELIMITED BY SIZE
+               INTO REJECT-LINE.
+           WRITE REJECT-LINE.
+           CLOSE REJECT-FILE.
+
+      * Score every game that made it into the table, tracking the
+      * cube-restocking summary and the invalid games listing as we
+      * go.
+       SCORE-GAMES.
+           OPEN OUTPUT INVALID-FILE.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-GAME-COUNT
+               PERFORM IS-GAME-VALID
+               IF WS-GAME-VALID = 1 THEN
+                   COMPUTE WS-TOTAL1 = WS-TOTAL1 + GAME-ID(WS-SUB)
+               ELSE
+                   PERFORM WRITE-INVALID-RECORD
+               END-IF
+               PERFORM GAME-POWER
+               COMPUTE WS-TOTAL2 = WS-TOTAL2 + WS-POWER
+               PERFORM TRACK-RESTOCKING
+           END-PERFORM.
+           CLOSE INVALID-FILE.
+
+      * Determine if game is valid against the externalised cube
+      * limits, keeping track of the first colour/round that failed
+      * so it can be reported rather than thrown away.
        IS-GAME-VALID.
            MOVE 1 TO WS-GAME-VALID.
+           MOVE SPACES TO WS-INVALID-COLOUR.
+           MOVE 0 TO WS-INVALID-ROUND.
 
-           IF RED1(WS-SUB)>12 OR RED2(WS-SUB)>12 OR RED3(WS-SUB)>12 
-           OR RED4(WS-SUB)>12 OR RED5(WS-SUB)>12 OR RED6(WS-SUB)>12 THEN
-               COMPUTE WS-GAME-VALID = WS-GAME-VALID - 1
-           END-IF.
+           PERFORM VARYING WS-RSUB FROM 1 BY 1
+               UNTIL WS-RSUB > WS-ROUND-COUNT(WS-SUB)
+               OR WS-GAME-VALID = 0
+               IF RED(WS-SUB, WS-RSUB) > WS-RED-LIMIT THEN
+                   MOVE 0 TO WS-GAME-VALID
+                   MOVE 'RED' TO WS-INVALID-COLOUR
+                   MOVE WS-RSUB TO WS-INVALID-ROUND
+               ELSE IF GREEN(WS-SUB, WS-RSUB) > WS-GREEN-LIMIT THEN
+                   MOVE 0 TO WS-GAME-VALID
+                   MOVE 'GREEN' TO WS-INVALID-COLOUR
+                   MOVE WS-RSUB TO WS-INVALID-ROUND
+               ELSE IF BLUE(WS-SUB, WS-RSUB) > WS-BLUE-LIMIT THEN
+                   MOVE 0 TO WS-GAME-VALID
+                   MOVE 'BLUE' TO WS-INVALID-COLOUR
+                   MOVE WS-RSUB TO WS-INVALID-ROUND
+               END-IF
+           END-PERFORM.
+
+      * Get game power - the minimum cubes of each colour this game
+      * needed, multiplied together.
+       GAME-POWER.
+           MOVE 0 TO WS-RED-MIN.
+           MOVE 0 TO WS-GREEN-MIN.
+           MOVE 0 TO WS-BLUE-MIN.
+           PERFORM VARYING WS-RSUB FROM 1 BY 1
+               UNTIL WS-RSUB > WS-ROUND-COUNT(WS-SUB)
+               IF RED(WS-SUB, WS-RSUB) > WS-RED-MIN THEN
+                   MOVE RED(WS-SUB, WS-RSUB) TO WS-RED-MIN
+               END-IF
+               IF GREEN(WS-SUB, WS-RSUB) > WS-GREEN-MIN THEN
+                   MOVE GREEN(WS-SUB, WS-RSUB) TO WS-GREEN-MIN
+               END-IF
+               IF BLUE(WS-SUB, WS-RSUB) > WS-BLUE-MIN THEN
+                   MOVE BLUE(WS-SUB, WS-RSUB) TO WS-BLUE-MIN
+               END-IF
+           END-PERFORM.
+
+           COMPUTE WS-POWER = WS-RED-MIN * WS-GREEN-MIN * WS-BLUE-MIN.
 
-           IF WS-GAME-VALID = 1 AND (GREEN1(WS-SUB)>13 OR 
-           GREEN2(WS-SUB)>13 OR GREEN3(WS-SUB)>13 OR 
-           GREEN4(WS-SUB)>13 OR GREEN5(WS-SUB)>13 OR 
-           GREEN6(WS-SUB)>13) THEN
-               COMPUTE WS-GAME-VALID = WS-GAME-VALID - 1
+      * Roll the per-game minimums up into the daily restocking
+      * summary - the most of each colour any single game needed.
+       TRACK-RESTOCKING.
+           IF WS-RED-MIN > WS-MAX-RED-MIN THEN
+               MOVE WS-RED-MIN TO WS-MAX-RED-MIN
+               MOVE GAME-ID(WS-SUB) TO WS-MAX-RED-GAME
            END-IF.
+           IF WS-GREEN-MIN > WS-MAX-GREEN-MIN THEN
+               MOVE WS-GREEN-MIN TO WS-MAX-GREEN-MIN
+               MOVE GAME-ID(WS-SUB) TO WS-MAX-GREEN-GAME
+           END-IF.
+           IF WS-BLUE-MIN > WS-MAX-BLUE-MIN THEN
+               MOVE WS-BLUE-MIN TO WS-MAX-BLUE-MIN
+               MOVE GAME-ID(WS-SUB) TO WS-MAX-BLUE-GAME
+           END-IF.
+
+      * Add the current game, with why it failed validation, to the
+      * invalid games listing.
+       WRITE-INVALID-RECORD.
+           MOVE SPACES TO INVALID-LINE.
+           STRING 'GAME ' GAME-ID(WS-SUB) DELIMITED BY SIZE
+               ' INVALID - COLOUR ' DELIMITED BY SIZE
+               WS-INVALID-COLOUR DELIMITED BY SIZE
+               ' ROUND ' DELIMITED BY SIZE
+               WS-INVALID-ROUND DELIMITED BY SIZE
+               INTO INVALID-LINE.
+           WRITE INVALID-LINE.
+
+      * Persist a full per-game detail report plus the grand totals
+      * and the cube-restocking summary, so the results survive past
+      * the end of the run without having to rerun the job.
+       WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE 'AOCDAY02 - Cube Conundrum detail report'
+               TO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE 'GAME-ID  VALID  POWER' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-GAME-COUNT
+               PERFORM WRITE-REPORT-DETAIL-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Part 1 answer (sum of valid GAME-IDs): '
+               DELIMITED BY SIZE
+               WS-TOTAL1 DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Part 2 answer (sum of game powers): '
+               DELIMITED BY SIZE
+               WS-TOTAL2 DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
 
-           IF WS-GAME-VALID = 1 AND (BLUE1(WS-SUB)>14 OR 
-           BLUE2(WS-SUB)>14 OR BLUE3(WS-SUB)>14 OR 
-           BLUE4(WS-SUB)>14 OR BLUE5(WS-SUB)>14 OR 
-           BLUE6(WS-SUB)>14) THEN
-               COMPUTE WS-GAME-VALID = WS-GAME-VALID - 1
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE 'Cube restocking summary (max minimum seen):'
+               TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Red:   ' DELIMITED BY SIZE
+               WS-MAX-RED-MIN DELIMITED BY SIZE
+               ' (game ' DELIMITED BY SIZE
+               WS-MAX-RED-GAME DELIMITED BY SIZE
+               ')' DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Green: ' DELIMITED BY SIZE
+               WS-MAX-GREEN-MIN DELIMITED BY SIZE
+               ' (game ' DELIMITED BY SIZE
+               WS-MAX-GREEN-GAME DELIMITED BY SIZE
+               ')' DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Blue:  ' DELIMITED BY SIZE
+               WS-MAX-BLUE-MIN DELIMITED BY SIZE
+               ' (game ' DELIMITED BY SIZE
+               WS-MAX-BLUE-GAME DELIMITED BY SIZE
+               ')' DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+           PERFORM WRITE-REPORT-RECONCILIATION.
+
+           CLOSE REPORT-FILE.
+
+      * Persist the control-total reconciliation outcome computed by
+      * RECONCILE-CONTROL-TOTAL, so an auditor reading the report does
+      * not have to have watched the run's console output to know
+      * whether it reconciled clean.
+       WRITE-REPORT-RECONCILIATION.
+           MOVE SPACES TO REPORT-LINE.
+           IF WS-CTL-FOUND THEN
+               IF WS-VARIANCE1 NOT = 0 OR WS-VARIANCE2 NOT = 0 THEN
+                   MOVE WS-VARIANCE1 TO WS-VARIANCE1-EDIT
+                   MOVE WS-VARIANCE2 TO WS-VARIANCE2-EDIT
+                   MOVE 'Control total variance:' TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE SPACES TO REPORT-LINE
+                   STRING '  Part 1 expected ' DELIMITED BY SIZE
+                       WS-CTL-EXP-TOTAL1 DELIMITED BY SIZE
+                       ' got ' DELIMITED BY SIZE
+                       WS-TOTAL1 DELIMITED BY SIZE
+                       ' variance ' DELIMITED BY SIZE
+                       WS-VARIANCE1-EDIT DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE SPACES TO REPORT-LINE
+                   STRING '  Part 2 expected ' DELIMITED BY SIZE
+                       WS-CTL-EXP-TOTAL2 DELIMITED BY SIZE
+                       ' got ' DELIMITED BY SIZE
+                       WS-TOTAL2 DELIMITED BY SIZE
+                       ' variance ' DELIMITED BY SIZE
+                       WS-VARIANCE2-EDIT DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               ELSE
+                   MOVE 'Control totals reconciled - no variance.'
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           ELSE
+               MOVE
+                   'No control total on file - reconciliation skipped.'
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
            END-IF.
-    
-      * Get game power.
-       GAME-POWER.
-           COMPUTE WS-RED-MIN = FUNCTION MAX(RED1(WS-SUB),RED2(WS-SUB),
-           RED3(WS-SUB),RED4(WS-SUB),RED5(WS-SUB),RED6(WS-SUB)).
 
-           COMPUTE WS-GREEN-MIN = FUNCTION MAX(GREEN1(WS-SUB),
-           GREEN2(WS-SUB),GREEN3(WS-SUB),GREEN4(WS-SUB),GREEN5(WS-SUB),
-           GREEN6(WS-SUB)).
+       WRITE-REPORT-DETAIL-LINE.
+           PERFORM IS-GAME-VALID.
+           PERFORM GAME-POWER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING GAME-ID(WS-SUB) DELIMITED BY SIZE
+               '     ' DELIMITED BY SIZE
+               WS-GAME-VALID DELIMITED BY SIZE
+               '      ' DELIMITED BY SIZE
+               WS-POWER DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
 
-           COMPUTE WS-BLUE-MIN = FUNCTION MAX(BLUE1(WS-SUB),
-           BLUE2(WS-SUB),BLUE3(WS-SUB),BLUE4(WS-SUB),BLUE5(WS-SUB),
-           BLUE6(WS-SUB)).
+      * Compare WS-TOTAL1/WS-TOTAL2 against an expected control total
+      * keyed by the input file name, flagging any variance instead
+      * of just trusting the two DISPLAYed answers.
+       RECONCILE-CONTROL-TOTAL.
+           MOVE 'N' TO WS-CTL-FOUND-SW.
+           MOVE 'N' TO WS-CTL-EOF-SW.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-STATUS = '00' THEN
+               PERFORM UNTIL WS-CTL-EOF OR WS-CTL-FOUND
+                   READ CONTROL-FILE
+                       AT END SET WS-CTL-EOF TO TRUE
+                       NOT AT END
+                           IF FUNCTION TRIM(CTL-KEY) =
+                               FUNCTION TRIM(WS-INPUT-FILE-NAME) THEN
+                               SET WS-CTL-FOUND TO TRUE
+                               MOVE CTL-TOTAL1 TO WS-CTL-EXP-TOTAL1
+                               MOVE CTL-TOTAL2 TO WS-CTL-EXP-TOTAL2
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF.
 
-           COMPUTE WS-POWER = WS-RED-MIN * WS-GREEN-MIN * WS-BLUE-MIN.
+           IF WS-CTL-FOUND THEN
+               COMPUTE WS-VARIANCE1 = WS-TOTAL1 - WS-CTL-EXP-TOTAL1
+               COMPUTE WS-VARIANCE2 = WS-TOTAL2 - WS-CTL-EXP-TOTAL2
+               IF WS-VARIANCE1 NOT = 0 OR WS-VARIANCE2 NOT = 0 THEN
+                   DISPLAY "AOCDAY02: CONTROL TOTAL VARIANCE"
+                   DISPLAY "  Part 1 expected " WS-CTL-EXP-TOTAL1
+                       " got " WS-TOTAL1
+                       " variance " WS-VARIANCE1
+                   DISPLAY "  Part 2 expected " WS-CTL-EXP-TOTAL2
+                       " got " WS-TOTAL2
+                       " variance " WS-VARIANCE2
+               ELSE
+                   DISPLAY "Control totals reconciled - no variance."
+               END-IF
+           ELSE
+               DISPLAY "No control total on file for "
+                   WS-INPUT-FILE-NAME " - reconciliation skipped."
+           END-IF.
